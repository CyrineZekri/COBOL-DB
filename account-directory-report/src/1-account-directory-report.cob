@@ -0,0 +1,94 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. account-directory-report.
+
+      *> Prints a directory of every customer's accounts: name, account
+      *> id, account type and current balance. Like interest-posting.cob
+      *> this has no input file to drive it, so it walks the accounts
+      *> joined to customers with the DB_QUERY_OPEN/DB_QUERY_FETCH/
+      *> DB_QUERY_CLOSE cursor added for request 013, rather than the
+      *> file-driven approach the other reports use.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  L                     PIC 9(4) VALUE 0.
+       01  SQL-LIT               PIC X(200).
+       01  FETCH-DONE            PIC X VALUE 'N'.
+       01  ROW-DATA.
+           05 ROW-NAME           PIC X(20).
+           05 ROW-ACCOUNT-ID     PIC X(4).
+           05 ROW-ACCOUNT-TYPE   PIC X(20).
+           05 ROW-BALANCE-TEXT   PIC X(20).
+       01  ACCOUNT-COUNT         PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "get-db-connstr" USING DB-CONNSTR.
+           CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
+           IF DBH = NULL-PTR THEN
+               DISPLAY "DIRECTORY REPORT FAILED: Database connection error"
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO SQL-COMMAND.
+           MOVE SPACES TO SQL-LIT.
+           STRING
+               "SELECT c.name, a.account_id, a.account_type, a.balance "
+               "FROM accounts a JOIN customers c ON c.customer_id = a.customer_id "
+               "ORDER BY c.name"
+               INTO SQL-LIT
+           END-STRING.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           MOVE X"00" TO SQL-COMMAND(L + 1:1).
+
+           CALL STATIC "DB_QUERY_OPEN"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
+               RETURNING CURSOR-H.
+           IF CURSOR-H = NULL-PTR THEN
+               DISPLAY "DIRECTORY REPORT FAILED: could not open account directory cursor"
+               CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
+               STOP RUN
+           END-IF.
+
+           DISPLAY "=== Customer / Account Directory ===".
+
+           PERFORM PROCESS-FETCH UNTIL FETCH-DONE = 'Y'.
+
+           CALL STATIC "DB_QUERY_CLOSE" USING BY VALUE CURSOR-H RETURNING RC.
+
+           DISPLAY "=== " ACCOUNT-COUNT " account(s) listed ===".
+
+           CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
+           GOBACK.
+
+       PROCESS-FETCH.
+           MOVE SPACES TO FETCH-RESULT-BUFFER.
+           CALL STATIC "DB_QUERY_FETCH"
+               USING BY VALUE CURSOR-H, BY REFERENCE FETCH-RESULT-BUFFER
+               RETURNING RC.
+           EVALUATE RC
+               WHEN 0
+                   PERFORM DISPLAY-ROW
+               WHEN 1
+                   MOVE 'Y' TO FETCH-DONE
+               WHEN OTHER
+                   DISPLAY "DIRECTORY REPORT FAILED: error reading account directory"
+                   MOVE 'Y' TO FETCH-DONE
+           END-EVALUATE.
+
+      *> Note: customer names containing a comma would split across the
+      *> wrong fields here, the same scope limitation already documented
+      *> in request 009 for the comma-delimited customer INSERT - fixing
+      *> it would mean changing the bridge's row-delimiting convention,
+      *> not just this report.
+       DISPLAY-ROW.
+           ADD 1 TO ACCOUNT-COUNT.
+           MOVE SPACES TO ROW-DATA.
+           UNSTRING FETCH-RESULT-BUFFER DELIMITED BY ","
+               INTO ROW-NAME, ROW-ACCOUNT-ID, ROW-ACCOUNT-TYPE, ROW-BALANCE-TEXT.
+           DISPLAY "Account " FUNCTION TRIM(ROW-ACCOUNT-ID)
+                   "  Customer: " FUNCTION TRIM(ROW-NAME)
+                   "  Type: " FUNCTION TRIM(ROW-ACCOUNT-TYPE)
+                   "  Balance: " FUNCTION TRIM(ROW-BALANCE-TEXT).
