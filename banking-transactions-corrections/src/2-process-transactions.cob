@@ -1,21 +1,57 @@
-IDENTIFICATION DIVISION.
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. process-transactions.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TX-FILE ASSIGN TO "transactions.dat"
+           SELECT TX-FILE ASSIGN TO DYNAMIC TX-FILENAME
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS TX-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  TX-FILE.
        01  TX-RECORD            PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD    PIC X(320).
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
-       01  CONN-LIT PIC X(200)
-           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  L PIC 9(4) VALUE 0.
+       01  TX-FILENAME PIC X(256) VALUE "transactions.dat".
+       01  CMD-LINE-ARG PIC X(256).
        01  TX-FILE-STATUS PIC XX.
+       01  CHECKPOINT-FILE-STATUS PIC XX.
+       01  REC-NUM PIC 9(9) VALUE 0.
+       01  LAST-CHECKPOINT PIC 9(9) VALUE 0.
+       01  RECORD-FAILED-FLAG PIC X VALUE 'N'.
+       01  LOG-ACCOUNT-ID PIC X(4).
+       01  LOG-AMOUNT PIC X(10).
+       01  LOG-TYPE PIC X(10).
+       01  PARAM-BUFFER PIC X(256).
+       01  TRAILER-OK PIC X VALUE 'Y'.
+       01  TRAILER-FOUND PIC X VALUE 'N'.
+       01  EXPECTED-COUNT PIC 9(9) VALUE 0.
+       01  EXPECTED-TOTAL PIC S9(11)V99 COMP-3 VALUE 0.
+       01  ACTUAL-COUNT PIC 9(9) VALUE 0.
+       01  ACTUAL-TOTAL PIC S9(11)V99 COMP-3 VALUE 0.
+       01  TRAILER-FIELDS.
+           05 TRAILER-LIT        PIC X(8).
+           05 TRAILER-COUNT-STR  PIC X(12).
+           05 TRAILER-TOTAL-STR  PIC X(20).
+      *> Parsed checkpoint.dat contents, keyed on the file that was
+      *> being processed (name + its own trailer's count/total, not
+      *> just a bare record number) so a checkpoint from one file is
+      *> never mistaken for progress on a different one.
+       01  CHECKPOINT-FIELDS.
+           05 CHECKPOINT-FILENAME    PIC X(256).
+           05 CHECKPOINT-COUNT-STR   PIC X(12).
+           05 CHECKPOINT-TOTAL-STR   PIC X(20).
+           05 CHECKPOINT-RECNUM-STR  PIC X(12).
+       01  SQL-LIT PIC X(200).
+       01  CLOSE-BALANCE-TEXT PIC X(20).
+       01  CLOSE-BALANCE PIC S9(9)V99 COMP-3.
        01  TX-DATA.
            05 TX-ACTION         PIC X(8).
            05 TX-ID             PIC X(4).
@@ -25,49 +61,221 @@ IDENTIFICATION DIVISION.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE SPACES TO DB-CONNSTR.
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
-           MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
-           MOVE X"00" TO DB-CONNSTR(L + 1:1).
+           MOVE SPACES TO CMD-LINE-ARG.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT CMD-LINE-ARG FROM ARGUMENT-VALUE.
+           IF FUNCTION TRIM(CMD-LINE-ARG) NOT = SPACES THEN
+               MOVE FUNCTION TRIM(CMD-LINE-ARG) TO TX-FILENAME
+           END-IF.
+
+           CALL "get-db-connstr" USING DB-CONNSTR.
 
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
            IF DBH = NULL-PTR THEN STOP RUN.
 
+           PERFORM VALIDATE-TRAILER.
+           IF TRAILER-OK NOT = 'Y' THEN
+               CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
+               STOP RUN
+           END-IF.
+
+           PERFORM READ-CHECKPOINT.
+
            OPEN INPUT TX-FILE.
            IF TX-FILE-STATUS NOT = "00" THEN
-               DISPLAY "ERROR: Could not open transactions.dat"
+               DISPLAY "ERROR: Could not open " FUNCTION TRIM(TX-FILENAME)
                CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
                STOP RUN
            END-IF.
 
+           PERFORM SKIP-TO-CHECKPOINT
+               UNTIL REC-NUM >= LAST-CHECKPOINT OR TX-FILE-STATUS NOT = "00".
+
            PERFORM PROCESS-RECORDS UNTIL TX-FILE-STATUS NOT = "00".
 
+           PERFORM CLEAR-CHECKPOINT.
+
            CLOSE TX-FILE.
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
            GOBACK.
 
+      *> Makes a read-only pass over transactions.dat before any DB
+      *> work starts, to confirm the trailer record's declared line
+      *> count and total amount match what is actually in the file.
+      *> Catches a feed that got truncated in transit.
+       VALIDATE-TRAILER.
+           MOVE 'N' TO TRAILER-FOUND.
+           MOVE 0 TO ACTUAL-COUNT.
+           MOVE 0 TO ACTUAL-TOTAL.
+           OPEN INPUT TX-FILE.
+           IF TX-FILE-STATUS NOT = "00" THEN
+               DISPLAY "ERROR: Could not open " FUNCTION TRIM(TX-FILENAME)
+               MOVE 'N' TO TRAILER-OK
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL TX-FILE-STATUS NOT = "00"
+               READ TX-FILE
+                   AT END
+                       SET TX-FILE-STATUS TO "10"
+                   NOT AT END
+                       IF TX-RECORD(1:7) = "TRAILER" THEN
+                           UNSTRING TX-RECORD DELIMITED BY ","
+                               INTO TRAILER-LIT, TRAILER-COUNT-STR, TRAILER-TOTAL-STR
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TRAILER-COUNT-STR))
+                               TO EXPECTED-COUNT
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TRAILER-TOTAL-STR))
+                               TO EXPECTED-TOTAL
+                           MOVE 'Y' TO TRAILER-FOUND
+                       ELSE
+                           ADD 1 TO ACTUAL-COUNT
+                           UNSTRING TX-RECORD DELIMITED BY ","
+                               INTO TX-ACTION, TX-ID, TX-NAME-OR-TYPE,
+                                    TX-ACCOUNT, TX-AMOUNT
+                           ADD FUNCTION NUMVAL(FUNCTION TRIM(TX-AMOUNT)) TO ACTUAL-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TX-FILE.
+           MOVE "00" TO TX-FILE-STATUS.
+
+           IF TRAILER-FOUND NOT = 'Y' THEN
+               DISPLAY "ERROR: " FUNCTION TRIM(TX-FILENAME) " is missing its trailer record"
+               MOVE 'N' TO TRAILER-OK
+           ELSE
+               IF ACTUAL-COUNT NOT = EXPECTED-COUNT
+                       OR ACTUAL-TOTAL NOT = EXPECTED-TOTAL THEN
+                   DISPLAY "ERROR: " FUNCTION TRIM(TX-FILENAME) " trailer mismatch - expected "
+                           EXPECTED-COUNT " records / " EXPECTED-TOTAL
+                           " total, found " ACTUAL-COUNT " records / "
+                           ACTUAL-TOTAL " total. File may be truncated."
+                   MOVE 'N' TO TRAILER-OK
+               END-IF
+           END-IF.
+
+      *> Reads the record number of the last record that was fully
+      *> committed on a prior run, so a restart after a crash resumes
+      *> instead of re-posting records that already applied. Only
+      *> honored when the checkpoint's own file name and trailer
+      *> count/total match this run's - otherwise checkpoint.dat is
+      *> leftover state from a different file (the next day's
+      *> transactions.dat, or a different -supplied file name) and is
+      *> ignored, so the whole file is processed instead of being
+      *> silently skipped.
+       READ-CHECKPOINT.
+           MOVE 0 TO LAST-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE SPACES TO CHECKPOINT-FIELDS
+                       UNSTRING CHECKPOINT-RECORD DELIMITED BY ","
+                           INTO CHECKPOINT-FILENAME, CHECKPOINT-COUNT-STR,
+                                CHECKPOINT-TOTAL-STR, CHECKPOINT-RECNUM-STR
+                       IF FUNCTION TRIM(CHECKPOINT-FILENAME) = FUNCTION TRIM(TX-FILENAME)
+                               AND FUNCTION TRIM(CHECKPOINT-COUNT-STR) = FUNCTION TRIM(TRAILER-COUNT-STR)
+                               AND FUNCTION TRIM(CHECKPOINT-TOTAL-STR) = FUNCTION TRIM(TRAILER-TOTAL-STR)
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(CHECKPOINT-RECNUM-STR))
+                               TO LAST-CHECKPOINT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF LAST-CHECKPOINT > 0 THEN
+               DISPLAY "Resuming " FUNCTION TRIM(TX-FILENAME)
+                       " after checkpoint record " LAST-CHECKPOINT
+           END-IF.
+
+       SKIP-TO-CHECKPOINT.
+           READ TX-FILE AT END SET TX-FILE-STATUS TO "10".
+           IF TX-FILE-STATUS = "00" THEN
+               ADD 1 TO REC-NUM
+           END-IF.
+
+      *> Overwrites checkpoint.dat with the number of the record just
+      *> committed (or rolled back), tagged with the file name and
+      *> trailer count/total that identify which file this progress
+      *> belongs to. Done after every record, not just successes, so a
+      *> restart never replays a record this run has already finished
+      *> dealing with.
+       WRITE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           STRING FUNCTION TRIM(TX-FILENAME) ","
+                  FUNCTION TRIM(TRAILER-COUNT-STR) ","
+                  FUNCTION TRIM(TRAILER-TOTAL-STR) ","
+                  REC-NUM
+                  DELIMITED BY SIZE INTO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      *> Blanks out checkpoint.dat once a file has been processed all
+      *> the way through EOF, so the next run - even one against a
+      *> file with the same name, like tomorrow's transactions.dat -
+      *> never mistakes leftover state for an in-progress restart. A
+      *> blank record's file name can never match a real TX-FILENAME,
+      *> so READ-CHECKPOINT's identity check simply won't match it.
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
        PROCESS-RECORDS.
            READ TX-FILE AT END SET TX-FILE-STATUS TO "10".
            IF TX-FILE-STATUS = "00" THEN
-               UNSTRING TX-RECORD DELIMITED BY ","
-                   INTO TX-ACTION, TX-ID, TX-NAME-OR-TYPE,
-                        TX-ACCOUNT, TX-AMOUNT
-               EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION))
-                   WHEN "INSERT"
-                       PERFORM HANDLE-INSERT
-                   WHEN "UPDATE"
-                       PERFORM HANDLE-UPDATE
-               END-EVALUATE
+               IF TX-RECORD(1:7) = "TRAILER" THEN
+                   SET TX-FILE-STATUS TO "10"
+               ELSE
+                   ADD 1 TO REC-NUM
+                   MOVE 'N' TO RECORD-FAILED-FLAG
+                   UNSTRING TX-RECORD DELIMITED BY ","
+                       INTO TX-ACTION, TX-ID, TX-NAME-OR-TYPE,
+                            TX-ACCOUNT, TX-AMOUNT
+                   CALL "DB_BEGIN" USING BY VALUE DBH RETURNING RC
+                   EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION))
+                       WHEN "INSERT"
+                           PERFORM HANDLE-INSERT
+                       WHEN "UPDATE"
+                           PERFORM HANDLE-UPDATE
+                       WHEN "TRANSFER"
+                           PERFORM HANDLE-TRANSFER
+                       WHEN "CLOSE"
+                           PERFORM HANDLE-CLOSE
+                       WHEN OTHER
+                           MOVE 'Y' TO RECORD-FAILED-FLAG
+                           DISPLAY "UNKNOWN ACTION '" FUNCTION TRIM(TX-ACTION)
+                                   "' for record " REC-NUM " - rolled back"
+                   END-EVALUATE
+                   IF RECORD-FAILED-FLAG = 'Y' THEN
+                       CALL "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
+                   ELSE
+                       CALL "DB_COMMIT" USING BY VALUE DBH RETURNING RC
+                   END-IF
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
            END-IF.
 
+      *> The customer name goes over as a bound parameter ($1) rather
+      *> than being spliced into the SQL text, so a name with an
+      *> apostrophe (O'Brien) can't break or change the statement.
        HANDLE-INSERT.
            MOVE SPACES TO SQL-COMMAND.
            STRING "INSERT INTO customers (customer_id, name) VALUES ("
-               FUNCTION TRIM(TX-ID) ", '" FUNCTION TRIM(TX-NAME-OR-TYPE) "');"
+               FUNCTION TRIM(TX-ID) ", $1);"
                DELIMITED BY SIZE INTO SQL-COMMAND.
-           CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           MOVE SPACES TO PARAM-BUFFER.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(TX-NAME-OR-TYPE)).
+           MOVE FUNCTION TRIM(TX-NAME-OR-TYPE) TO PARAM-BUFFER(1:L).
+           MOVE X"00" TO PARAM-BUFFER(L + 1:1).
+           CALL STATIC "DB_EXEC_PARAM" USING BY VALUE DBH,
+               BY REFERENCE SQL-COMMAND, BY REFERENCE PARAM-BUFFER RETURNING RC.
            IF RC = 0 THEN
                DISPLAY "Processed INSERT for " FUNCTION TRIM(TX-NAME-OR-TYPE)
+           ELSE
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "INSERT FAILED: could not create customer " FUNCTION TRIM(TX-ID)
+               EXIT PARAGRAPH
            END-IF.
 
            MOVE SPACES TO SQL-COMMAND.
@@ -76,6 +284,16 @@ IDENTIFICATION DIVISION.
                FUNCTION TRIM(TX-AMOUNT) ");"
                DELIMITED BY SIZE INTO SQL-COMMAND.
            CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "INSERT FAILED: could not create account " FUNCTION TRIM(TX-ACCOUNT)
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE TX-ACCOUNT TO LOG-ACCOUNT-ID.
+           MOVE TX-AMOUNT TO LOG-AMOUNT.
+           MOVE "OPEN" TO LOG-TYPE.
+           PERFORM LOG-TRANSACTION.
 
        HANDLE-UPDATE.
            MOVE SPACES TO SQL-COMMAND.
@@ -91,8 +309,167 @@ IDENTIFICATION DIVISION.
                    DELIMITED BY SIZE INTO SQL-COMMAND
            END-IF.
            CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
-           IF RC = 0 THEN
-               DISPLAY "Processed " FUNCTION TRIM(TX-NAME-OR-TYPE)
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "UPDATE FAILED: could not post " FUNCTION TRIM(TX-NAME-OR-TYPE)
                        " for account " FUNCTION TRIM(TX-ID)
+               EXIT PARAGRAPH
+           END-IF.
+           DISPLAY "Processed " FUNCTION TRIM(TX-NAME-OR-TYPE)
+                   " for account " FUNCTION TRIM(TX-ID).
+
+           MOVE TX-ID TO LOG-ACCOUNT-ID.
+           MOVE TX-AMOUNT TO LOG-AMOUNT.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(TX-NAME-OR-TYPE)) TO LOG-TYPE.
+           PERFORM LOG-TRANSACTION.
+
+      *> TRANSFER moves TX-AMOUNT from the TX-ID account to the
+      *> TX-ACCOUNT account. PROCESS-RECORDS wraps every record
+      *> (including this one) in DB_BEGIN/DB_COMMIT/DB_ROLLBACK, so a
+      *> failure on either leg rolls both legs back together.
+       HANDLE-TRANSFER.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "UPDATE accounts SET balance = balance - "
+               FUNCTION TRIM(TX-AMOUNT) " WHERE account_id = "
+               FUNCTION TRIM(TX-ID) ";"
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+           CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "TRANSFER FAILED: could not debit account " FUNCTION TRIM(TX-ID)
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "UPDATE accounts SET balance = balance + "
+               FUNCTION TRIM(TX-AMOUNT) " WHERE account_id = "
+               FUNCTION TRIM(TX-ACCOUNT) ";"
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+           CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "TRANSFER FAILED: could not credit account " FUNCTION TRIM(TX-ACCOUNT)
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Processed TRANSFER of " FUNCTION TRIM(TX-AMOUNT)
+                   " from account " FUNCTION TRIM(TX-ID)
+                   " to account " FUNCTION TRIM(TX-ACCOUNT).
+
+           MOVE TX-ID TO LOG-ACCOUNT-ID.
+           MOVE TX-AMOUNT TO LOG-AMOUNT.
+           MOVE "WITHDRAW" TO LOG-TYPE.
+           PERFORM LOG-TRANSACTION.
+           IF RECORD-FAILED-FLAG = 'Y' THEN EXIT PARAGRAPH END-IF.
+
+           MOVE TX-ACCOUNT TO LOG-ACCOUNT-ID.
+           MOVE TX-AMOUNT TO LOG-AMOUNT.
+           MOVE "DEPOSIT" TO LOG-TYPE.
+           PERFORM LOG-TRANSACTION.
+
+      *> CLOSE marks the TX-ID account closed. A nonzero balance has to
+      *> be swept out first: if TX-ACCOUNT names a destination account,
+      *> the remaining balance is transferred there (the same two-leg
+      *> UPDATE as HANDLE-TRANSFER) before the account is flagged
+      *> closed; with no destination given, a nonzero balance fails the
+      *> record rather than silently writing it off.
+       HANDLE-CLOSE.
+           MOVE SPACES TO SINGLE-RESULT-BUFFER.
+           MOVE SPACES TO SQL-COMMAND.
+           MOVE SPACES TO SQL-LIT.
+           STRING "SELECT balance FROM accounts WHERE account_id = "
+               FUNCTION TRIM(TX-ID)
+               INTO SQL-LIT
+           END-STRING.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           MOVE X"00" TO SQL-COMMAND(L + 1:1).
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "CLOSE FAILED: could not read balance for account " FUNCTION TRIM(TX-ID)
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE SINGLE-RESULT-BUFFER TO CLOSE-BALANCE-TEXT.
+           MOVE FUNCTION NUMVAL(CLOSE-BALANCE-TEXT) TO CLOSE-BALANCE.
+
+           IF CLOSE-BALANCE NOT = 0 THEN
+               IF FUNCTION TRIM(TX-ACCOUNT) = SPACES THEN
+                   MOVE 'Y' TO RECORD-FAILED-FLAG
+                   DISPLAY "CLOSE FAILED: account " FUNCTION TRIM(TX-ID)
+                           " has a nonzero balance and no sweep account was given"
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE SPACES TO SQL-COMMAND
+               STRING "UPDATE accounts SET balance = balance - "
+                   FUNCTION TRIM(CLOSE-BALANCE-TEXT) " WHERE account_id = "
+                   FUNCTION TRIM(TX-ID) ";"
+                   DELIMITED BY SIZE INTO SQL-COMMAND
+               CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC
+               IF RC NOT = 0 THEN
+                   MOVE 'Y' TO RECORD-FAILED-FLAG
+                   DISPLAY "CLOSE FAILED: could not sweep balance out of account " FUNCTION TRIM(TX-ID)
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE SPACES TO SQL-COMMAND
+               STRING "UPDATE accounts SET balance = balance + "
+                   FUNCTION TRIM(CLOSE-BALANCE-TEXT) " WHERE account_id = "
+                   FUNCTION TRIM(TX-ACCOUNT) ";"
+                   DELIMITED BY SIZE INTO SQL-COMMAND
+               CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC
+               IF RC NOT = 0 THEN
+                   MOVE 'Y' TO RECORD-FAILED-FLAG
+                   DISPLAY "CLOSE FAILED: could not sweep balance into account " FUNCTION TRIM(TX-ACCOUNT)
+                   EXIT PARAGRAPH
+               END-IF
+
+               MOVE TX-ID TO LOG-ACCOUNT-ID
+               MOVE CLOSE-BALANCE-TEXT TO LOG-AMOUNT
+               MOVE "WITHDRAW" TO LOG-TYPE
+               PERFORM LOG-TRANSACTION
+               IF RECORD-FAILED-FLAG = 'Y' THEN EXIT PARAGRAPH END-IF
+
+               MOVE TX-ACCOUNT TO LOG-ACCOUNT-ID
+               MOVE CLOSE-BALANCE-TEXT TO LOG-AMOUNT
+               MOVE "DEPOSIT" TO LOG-TYPE
+               PERFORM LOG-TRANSACTION
+               IF RECORD-FAILED-FLAG = 'Y' THEN EXIT PARAGRAPH END-IF
+           END-IF.
+
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "UPDATE accounts SET status = 'CLOSED' WHERE account_id = "
+               FUNCTION TRIM(TX-ID) ";"
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+           CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "CLOSE FAILED: could not mark account " FUNCTION TRIM(TX-ID) " closed"
+               EXIT PARAGRAPH
+           END-IF.
+
+           DISPLAY "Processed CLOSE for account " FUNCTION TRIM(TX-ID).
+
+           MOVE TX-ID TO LOG-ACCOUNT-ID.
+           MOVE "0.00" TO LOG-AMOUNT.
+           MOVE "CLOSE" TO LOG-TYPE.
+           PERFORM LOG-TRANSACTION.
+
+      *> Shared audit-log call so every posting (INSERT, UPDATE or
+      *> TRANSFER) leaves the same trail batch-validation.cob writes
+      *> for withdrawals.
+       LOG-TRANSACTION.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "CALL LOG_TRANSACTION(" FUNCTION TRIM(LOG-ACCOUNT-ID)
+               ", " FUNCTION TRIM(LOG-AMOUNT) ", '" FUNCTION TRIM(LOG-TYPE) "')"
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+           CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "LOG FAILED for account " FUNCTION TRIM(LOG-ACCOUNT-ID)
            END-IF.
-           
\ No newline at end of file
