@@ -0,0 +1,29 @@
+      *> Shared database-access working-storage for the Postgres bridge
+      *> routines (DB_CONNECT, DB_EXEC, DB_QUERY_SINGLE, DB_BEGIN,
+      *> DB_COMMIT, DB_ROLLBACK, DB_DISCONNECT, DB_QUERY_OPEN,
+      *> DB_QUERY_FETCH, DB_QUERY_CLOSE). Copied into every program
+      *> that talks to the database so the handle, return code and
+      *> buffers stay in sync.
+       01  DBH                      USAGE POINTER.
+       01  NULL-PTR                 USAGE POINTER VALUE NULL.
+       01  RC                       PIC S9(9) COMP-5.
+       01  DB-CONNSTR               PIC X(256).
+       01  SQL-COMMAND              PIC X(4096).
+       01  SINGLE-RESULT-BUFFER     PIC X(256).
+
+      *> Multi-row cursor support, for the handful of reports/batch
+      *> jobs that need to walk every row of a query instead of one
+      *> scalar value. DB_QUERY_OPEN returns a cursor handle (NULL-PTR
+      *> on failure); DB_QUERY_FETCH moves the next row into
+      *> FETCH-RESULT-BUFFER as a comma-delimited line, the same
+      *> convention transactions.dat already uses, and returns RC = 1
+      *> (not 0) once the cursor is exhausted; DB_QUERY_CLOSE releases
+      *> the cursor. The cursor is scoped to the transaction that opened
+      *> it (a plain DECLARE CURSOR on the Postgres side, not WITH HOLD),
+      *> so it does NOT survive a DB_BEGIN/DB_COMMIT/DB_ROLLBACK issued
+      *> while it's open - drain it with DB_QUERY_FETCH and close it
+      *> with DB_QUERY_CLOSE (or into an in-memory table, see
+      *> interest-posting.cob) before starting any transaction of your
+      *> own against the same DBH.
+       01  CURSOR-H                 USAGE POINTER.
+       01  FETCH-RESULT-BUFFER      PIC X(512).
