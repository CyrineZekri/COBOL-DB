@@ -0,0 +1,72 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-db-connstr.
+
+      *> Resolves the Postgres connection string so it no longer has to
+      *> be baked into every batch program: checks the DB_CONNSTR
+      *> environment variable first, then falls back to a one-line
+      *> config file (path from DB_CONFIG_FILE, default "db.cfg"), and
+      *> only falls back to the old local-dev literal if neither is
+      *> set, so a bare checkout still runs without extra setup.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG-FILE ASSIGN TO DYNAMIC CONFIG-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-RECORD            PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  CONFIG-FILE-PATH         PIC X(256).
+       01  CONFIG-FILE-STATUS       PIC XX.
+       01  ENV-CONNSTR              PIC X(256).
+       01  ENV-CONFIG-FILE          PIC X(256).
+       01  DEFAULT-CONNSTR          PIC X(200)
+           VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
+       01  RESOLVED-CONNSTR         PIC X(256).
+       01  L                        PIC 9(4) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-DB-CONNSTR            PIC X(256).
+
+       PROCEDURE DIVISION USING LK-DB-CONNSTR.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO RESOLVED-CONNSTR.
+
+           MOVE SPACES TO ENV-CONNSTR.
+           ACCEPT ENV-CONNSTR FROM ENVIRONMENT "DB_CONNSTR".
+           IF FUNCTION TRIM(ENV-CONNSTR) NOT = SPACES THEN
+               MOVE ENV-CONNSTR TO RESOLVED-CONNSTR
+           ELSE
+               MOVE SPACES TO ENV-CONFIG-FILE
+               ACCEPT ENV-CONFIG-FILE FROM ENVIRONMENT "DB_CONFIG_FILE"
+               IF FUNCTION TRIM(ENV-CONFIG-FILE) NOT = SPACES THEN
+                   MOVE ENV-CONFIG-FILE TO CONFIG-FILE-PATH
+               ELSE
+                   MOVE "db.cfg" TO CONFIG-FILE-PATH
+               END-IF
+
+               OPEN INPUT CONFIG-FILE
+               IF CONFIG-FILE-STATUS = "00" THEN
+                   READ CONFIG-FILE
+                       AT END CONTINUE
+                       NOT AT END MOVE CONFIG-RECORD TO RESOLVED-CONNSTR
+                   END-READ
+                   CLOSE CONFIG-FILE
+               END-IF
+
+               IF FUNCTION TRIM(RESOLVED-CONNSTR) = SPACES THEN
+                   MOVE DEFAULT-CONNSTR TO RESOLVED-CONNSTR
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO LK-DB-CONNSTR.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(RESOLVED-CONNSTR)).
+           MOVE RESOLVED-CONNSTR(1:L) TO LK-DB-CONNSTR(1:L).
+           MOVE X"00" TO LK-DB-CONNSTR(L + 1:1).
+
+           GOBACK.
