@@ -0,0 +1,208 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interest-posting.
+
+      *> Month-end batch job: credits interest to every open savings
+      *> account. Unlike the other batch jobs this one has no input
+      *> file - the account list comes straight from the database -
+      *> so it walks DB_QUERY_OPEN/DB_QUERY_FETCH/DB_QUERY_CLOSE
+      *> instead of reading transactions.dat, and posts each credit
+      *> through the same DB_BEGIN/DB_COMMIT/DB_ROLLBACK-per-record and
+      *> LOG_TRANSACTION audit trail process-transactions.cob uses.
+      *> REVIEW FIX: the cursor is read-only and only ever open during
+      *> the fetch loop below, never across a DB_BEGIN/DB_COMMIT pair -
+      *> a server-side DECLARE CURSOR (without WITH HOLD) is scoped to
+      *> the transaction that opened it and is implicitly closed by
+      *> Postgres on COMMIT/ROLLBACK, so every row is fetched into the
+      *> in-memory ROW-TABLE first (the same OCCURS/linear-scan pattern
+      *> reconciliation-report.cob's ACCOUNT-TABLE already uses), the
+      *> cursor is closed, and only then does the per-account posting
+      *> loop open its own DB_BEGIN/DB_COMMIT transactions.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  L                     PIC 9(4) VALUE 0.
+       01  SQL-LIT               PIC X(200).
+       01  FETCH-DONE            PIC X VALUE 'N'.
+       01  RECORD-FAILED-FLAG    PIC X VALUE 'N'.
+      *> Table size is a generous estimate of how many open savings
+      *> accounts one month-end run could see, same sizing rationale
+      *> as ACCOUNT-TABLE in reconciliation-report.cob.
+       01  ROW-TABLE.
+           05 ROW-ENTRY OCCURS 5000 TIMES INDEXED BY ROW-IDX.
+               10 ROW-ACCOUNT-ID     PIC X(4).
+               10 ROW-BALANCE-TEXT   PIC X(20).
+       01  ROW-COUNT             PIC 9(4) VALUE 0.
+       01  BALANCE-NUM           PIC S9(9)V99 COMP-3.
+      *> Monthly savings rate - no real policy was specified, so a
+      *> representative figure is used here, the same way MINIMUM-BALANCE
+      *> and MAX-SAVINGS-WITHDRAWALS were picked for requests 004/010;
+      *> adjust the literal if the real rate differs.
+       01  INTEREST-RATE         PIC S9V9(4) COMP-3 VALUE 0.0005.
+       01  INTEREST-AMOUNT       PIC S9(9)V99 COMP-3.
+       01  INTEREST-AMOUNT-EDIT  PIC -(7)9.99.
+       01  INTEREST-AMOUNT-TEXT  PIC X(20).
+       01  LOG-ACCOUNT-ID        PIC X(4).
+       01  LOG-AMOUNT            PIC X(10).
+       01  LOG-TYPE              PIC X(10).
+       01  ACCOUNTS-CHECKED      PIC 9(9) VALUE 0.
+       01  ACCOUNTS-POSTED       PIC 9(9) VALUE 0.
+       01  ACCOUNTS-FAILED       PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           CALL "get-db-connstr" USING DB-CONNSTR.
+           CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
+           IF DBH = NULL-PTR THEN
+               DISPLAY "INTEREST POSTING FAILED: Database connection error"
+               STOP RUN
+           END-IF.
+
+           MOVE SPACES TO SQL-COMMAND.
+           MOVE SPACES TO SQL-LIT.
+           STRING
+               "SELECT account_id, balance FROM accounts WHERE account_type = 'SAVINGS' "
+               "AND (status IS NULL OR status <> 'CLOSED')"
+               INTO SQL-LIT
+           END-STRING.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           MOVE X"00" TO SQL-COMMAND(L + 1:1).
+
+           CALL STATIC "DB_QUERY_OPEN"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
+               RETURNING CURSOR-H.
+           IF CURSOR-H = NULL-PTR THEN
+               DISPLAY "INTEREST POSTING FAILED: could not open savings account cursor"
+               CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
+               STOP RUN
+           END-IF.
+
+           PERFORM FETCH-ROWS UNTIL FETCH-DONE = 'Y'.
+
+           CALL STATIC "DB_QUERY_CLOSE" USING BY VALUE CURSOR-H RETURNING RC.
+
+           PERFORM POST-INTEREST-FOR-ROW
+               VARYING ROW-IDX FROM 1 BY 1 UNTIL ROW-IDX > ROW-COUNT.
+
+           DISPLAY "Interest posting complete: " ACCOUNTS-CHECKED
+                   " savings account(s) checked, " ACCOUNTS-POSTED
+                   " posted, " ACCOUNTS-FAILED " failed.".
+
+           CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
+           GOBACK.
+
+      *> Reads every cursor row into ROW-TABLE before any DB_BEGIN is
+      *> issued - see the REVIEW FIX note above the DATA DIVISION for
+      *> why the cursor can't be left open across a commit.
+       FETCH-ROWS.
+           MOVE SPACES TO FETCH-RESULT-BUFFER.
+           CALL STATIC "DB_QUERY_FETCH"
+               USING BY VALUE CURSOR-H, BY REFERENCE FETCH-RESULT-BUFFER
+               RETURNING RC.
+           EVALUATE RC
+               WHEN 0
+                   ADD 1 TO ACCOUNTS-CHECKED
+                   PERFORM STORE-FETCHED-ROW
+               WHEN 1
+                   MOVE 'Y' TO FETCH-DONE
+               WHEN OTHER
+                   DISPLAY "INTEREST POSTING FAILED: error reading savings accounts"
+                   MOVE 'Y' TO FETCH-DONE
+           END-EVALUATE.
+
+       STORE-FETCHED-ROW.
+           IF ROW-COUNT >= 5000 THEN
+               DISPLAY "WARNING: savings account table full, skipping an account this run"
+           ELSE
+               ADD 1 TO ROW-COUNT
+               UNSTRING FETCH-RESULT-BUFFER DELIMITED BY ","
+                   INTO ROW-ACCOUNT-ID(ROW-COUNT), ROW-BALANCE-TEXT(ROW-COUNT)
+           END-IF.
+
+      *> One row is one savings account: account_id, balance. Interest
+      *> that rounds to zero is skipped rather than posted as a no-op
+      *> UPDATE, so the audit trail only shows real credits. Runs after
+      *> the cursor is fully drained and closed, so each row's
+      *> DB_BEGIN/DB_COMMIT below is its own standalone transaction.
+       POST-INTEREST-FOR-ROW.
+           MOVE 'N' TO RECORD-FAILED-FLAG.
+           MOVE FUNCTION NUMVAL(FUNCTION TRIM(ROW-BALANCE-TEXT(ROW-IDX))) TO BALANCE-NUM.
+           COMPUTE INTEREST-AMOUNT ROUNDED = BALANCE-NUM * INTEREST-RATE.
+
+           PERFORM RESET-SAVINGS-WITHDRAWAL-COUNT.
+
+           IF INTEREST-AMOUNT = 0 THEN
+               DISPLAY "Skipped account " FUNCTION TRIM(ROW-ACCOUNT-ID(ROW-IDX))
+                       " - interest rounds to zero"
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE INTEREST-AMOUNT TO INTEREST-AMOUNT-EDIT.
+           MOVE FUNCTION TRIM(INTEREST-AMOUNT-EDIT) TO INTEREST-AMOUNT-TEXT.
+
+           CALL "DB_BEGIN" USING BY VALUE DBH RETURNING RC.
+
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "UPDATE accounts SET balance = balance + "
+               FUNCTION TRIM(INTEREST-AMOUNT-TEXT) " WHERE account_id = "
+               FUNCTION TRIM(ROW-ACCOUNT-ID(ROW-IDX)) ";"
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+           CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "INTEREST POSTING FAILED: could not credit account " FUNCTION TRIM(ROW-ACCOUNT-ID(ROW-IDX))
+           ELSE
+               MOVE ROW-ACCOUNT-ID(ROW-IDX) TO LOG-ACCOUNT-ID
+               MOVE INTEREST-AMOUNT-TEXT TO LOG-AMOUNT
+               MOVE "INTEREST" TO LOG-TYPE
+               PERFORM LOG-TRANSACTION
+           END-IF.
+
+           IF RECORD-FAILED-FLAG = 'Y' THEN
+               CALL "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
+               ADD 1 TO ACCOUNTS-FAILED
+           ELSE
+               CALL "DB_COMMIT" USING BY VALUE DBH RETURNING RC
+               ADD 1 TO ACCOUNTS-POSTED
+               DISPLAY "Posted interest of " FUNCTION TRIM(INTEREST-AMOUNT-TEXT)
+                       " to account " FUNCTION TRIM(ROW-ACCOUNT-ID(ROW-IDX))
+           END-IF.
+
+      *> Resets the Regulation-D withdrawal counter for the new
+      *> statement cycle. This job already walks every open savings
+      *> account monthly, so it's the natural place to zero
+      *> savings_withdrawal_count - request 010's 6-per-cycle cap in
+      *> validate-withdrawal.cob/batch-validation.cob is otherwise a
+      *> lifetime cap, since nothing else ever clears the counter. Runs
+      *> for every savings account visited, even one whose interest
+      *> rounds to zero, since the cycle boundary doesn't depend on the
+      *> interest amount.
+       RESET-SAVINGS-WITHDRAWAL-COUNT.
+           CALL "DB_BEGIN" USING BY VALUE DBH RETURNING RC.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "UPDATE accounts SET savings_withdrawal_count = 0"
+               " WHERE account_id = " FUNCTION TRIM(ROW-ACCOUNT-ID(ROW-IDX)) ";"
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+           CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           IF RC NOT = 0 THEN
+               CALL "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
+               ADD 1 TO ACCOUNTS-FAILED
+               DISPLAY "INTEREST POSTING FAILED: could not reset withdrawal count for account " FUNCTION TRIM(ROW-ACCOUNT-ID(ROW-IDX))
+           ELSE
+               CALL "DB_COMMIT" USING BY VALUE DBH RETURNING RC
+           END-IF.
+
+      *> Shared audit-log call, same LOG_TRANSACTION stored procedure
+      *> every other posting program uses.
+       LOG-TRANSACTION.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "CALL LOG_TRANSACTION(" FUNCTION TRIM(LOG-ACCOUNT-ID)
+               ", " FUNCTION TRIM(LOG-AMOUNT) ", '" FUNCTION TRIM(LOG-TYPE) "')"
+               DELIMITED BY SIZE INTO SQL-COMMAND.
+           CALL STATIC "DB_EXEC" USING BY VALUE DBH, BY REFERENCE SQL-COMMAND RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO RECORD-FAILED-FLAG
+               DISPLAY "LOG FAILED for account " FUNCTION TRIM(LOG-ACCOUNT-ID)
+           END-IF.
