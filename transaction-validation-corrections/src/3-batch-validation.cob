@@ -1,36 +1,73 @@
-IDENTIFICATION DIVISION.
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. batch-validation.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TX-FILE ASSIGN TO "transactions.dat".
+           SELECT TX-FILE ASSIGN TO DYNAMIC TX-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-FILE-STATUS.
+           SELECT REJECTS-FILE ASSIGN TO "rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REJECTS-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  TX-FILE.
        01  TX-RECORD            PIC X(200).
+       FD  REJECTS-FILE.
+       01  REJECTS-RECORD       PIC X(100).
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
-       01  CONN-LIT PIC X(200) VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  L PIC 9(4) VALUE 0.
+       01  TX-FILENAME PIC X(256) VALUE "transactions.dat".
+       01  CMD-LINE-ARG PIC X(256).
        01  TX-FILE-STATUS PIC XX.
+       01  REJECTS-FILE-STATUS  PIC XX.
        01  SQL-LIT              PIC X(200).
        01  TX-DATA.
            05 TX-ACTION         PIC X(8).
            05 TX-ACCOUNT-ID     PIC X(4).
+           05 TX-NAME-OR-TYPE   PIC X(20).
+           05 TX-ACCOUNT        PIC X(4).
            05 TX-AMOUNT         PIC X(10).
        01  CURRENT-BALANCE      PIC S9(8)V99.
        01  WITHDRAWAL-AMOUNT    PIC S9(8)V99.
+       01  MINIMUM-BALANCE      PIC S9(8)V99 VALUE 25.00.
        01  BATCH-FAILED-FLAG    PIC X VALUE 'N'.
+       01  REJECT-REASON        PIC X(40) VALUE SPACES.
+       01  ACCOUNT-TYPE         PIC X(20).
+       01  MAX-SAVINGS-WITHDRAWALS PIC 9(4) VALUE 6.
+       01  SAVINGS-WITHDRAWAL-COUNT PIC 9(4).
+       01  TRAILER-OK           PIC X VALUE 'Y'.
+       01  TRAILER-FOUND        PIC X VALUE 'N'.
+       01  EXPECTED-COUNT       PIC 9(9) VALUE 0.
+       01  EXPECTED-TOTAL       PIC S9(11)V99 COMP-3 VALUE 0.
+       01  ACTUAL-COUNT         PIC 9(9) VALUE 0.
+       01  ACTUAL-TOTAL         PIC S9(11)V99 COMP-3 VALUE 0.
+       01  TRAILER-FIELDS.
+           05 TRAILER-LIT        PIC X(8).
+           05 TRAILER-COUNT-STR  PIC X(12).
+           05 TRAILER-TOTAL-STR  PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE SPACES TO DB-CONNSTR.
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT)).
-           MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L).
-           MOVE X"00" TO DB-CONNSTR(L + 1:1).
+           MOVE SPACES TO CMD-LINE-ARG.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT CMD-LINE-ARG FROM ARGUMENT-VALUE.
+           IF FUNCTION TRIM(CMD-LINE-ARG) NOT = SPACES THEN
+               MOVE FUNCTION TRIM(CMD-LINE-ARG) TO TX-FILENAME
+           END-IF.
+
+           CALL "get-db-connstr" USING DB-CONNSTR.
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
            IF DBH = NULL-PTR THEN STOP RUN.
 
+           PERFORM VALIDATE-TRAILER.
+           IF TRAILER-OK NOT = 'Y' THEN
+               CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
+               STOP RUN
+           END-IF.
+
            CALL "DB_BEGIN" USING BY VALUE DBH RETURNING RC.
            OPEN INPUT TX-FILE.
            PERFORM PROCESS-BATCH UNTIL TX-FILE-STATUS NOT = "00"
@@ -38,6 +75,7 @@ IDENTIFICATION DIVISION.
            CLOSE TX-FILE.
 
            IF BATCH-FAILED-FLAG = 'Y' THEN
+               PERFORM WRITE-REJECT
                CALL "DB_ROLLBACK" USING BY VALUE DBH RETURNING RC
                DISPLAY "FAILURE: Batch rejected due to invalid transaction. Database has been rolled back."
            ELSE
@@ -51,9 +89,68 @@ IDENTIFICATION DIVISION.
        PROCESS-BATCH.
            READ TX-FILE AT END SET TX-FILE-STATUS TO "10".
            IF TX-FILE-STATUS = "00" THEN
-               UNSTRING TX-RECORD DELIMITED BY ","
-                   INTO TX-ACTION, TX-ACCOUNT-ID, TX-AMOUNT
-               PERFORM VALIDATE-RECORD
+               IF TX-RECORD(1:7) = "TRAILER" THEN
+                   SET TX-FILE-STATUS TO "10"
+               ELSE
+                   UNSTRING TX-RECORD DELIMITED BY ","
+                       INTO TX-ACTION, TX-ACCOUNT-ID, TX-NAME-OR-TYPE,
+                            TX-ACCOUNT, TX-AMOUNT
+                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION)) = "WITHDRAW" THEN
+                       PERFORM VALIDATE-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+
+      *> Makes a read-only pass over transactions.dat before any DB
+      *> work starts, to confirm the trailer record's declared line
+      *> count and total amount match what is actually in the file.
+       VALIDATE-TRAILER.
+           MOVE 'N' TO TRAILER-FOUND.
+           MOVE 0 TO ACTUAL-COUNT.
+           MOVE 0 TO ACTUAL-TOTAL.
+           OPEN INPUT TX-FILE.
+           IF TX-FILE-STATUS NOT = "00" THEN
+               DISPLAY "FAILURE: Could not open " FUNCTION TRIM(TX-FILENAME)
+               MOVE 'N' TO TRAILER-OK
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL TX-FILE-STATUS NOT = "00"
+               READ TX-FILE
+                   AT END
+                       SET TX-FILE-STATUS TO "10"
+                   NOT AT END
+                       IF TX-RECORD(1:7) = "TRAILER" THEN
+                           UNSTRING TX-RECORD DELIMITED BY ","
+                               INTO TRAILER-LIT, TRAILER-COUNT-STR, TRAILER-TOTAL-STR
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TRAILER-COUNT-STR))
+                               TO EXPECTED-COUNT
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TRAILER-TOTAL-STR))
+                               TO EXPECTED-TOTAL
+                           MOVE 'Y' TO TRAILER-FOUND
+                       ELSE
+                           ADD 1 TO ACTUAL-COUNT
+                           UNSTRING TX-RECORD DELIMITED BY ","
+                               INTO TX-ACTION, TX-ACCOUNT-ID, TX-NAME-OR-TYPE,
+                                    TX-ACCOUNT, TX-AMOUNT
+                           ADD FUNCTION NUMVAL(FUNCTION TRIM(TX-AMOUNT)) TO ACTUAL-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TX-FILE.
+           MOVE "00" TO TX-FILE-STATUS.
+
+           IF TRAILER-FOUND NOT = 'Y' THEN
+               DISPLAY "FAILURE: " FUNCTION TRIM(TX-FILENAME) " is missing its trailer record"
+               MOVE 'N' TO TRAILER-OK
+           ELSE
+               IF ACTUAL-COUNT NOT = EXPECTED-COUNT
+                       OR ACTUAL-TOTAL NOT = EXPECTED-TOTAL THEN
+                   DISPLAY "FAILURE: " FUNCTION TRIM(TX-FILENAME) " trailer mismatch - expected "
+                           EXPECTED-COUNT " records / " EXPECTED-TOTAL
+                           " total, found " ACTUAL-COUNT " records / "
+                           ACTUAL-TOTAL " total. File may be truncated."
+                   MOVE 'N' TO TRAILER-OK
+               END-IF
            END-IF.
 
        VALIDATE-RECORD.
@@ -71,13 +168,63 @@ IDENTIFICATION DIVISION.
            IF RC = 0 THEN
                MOVE FUNCTION NUMVAL(SINGLE-RESULT-BUFFER) TO CURRENT-BALANCE
                MOVE FUNCTION NUMVAL(TX-AMOUNT) TO WITHDRAWAL-AMOUNT
-               IF CURRENT-BALANCE >= WITHDRAWAL-AMOUNT THEN
-                   PERFORM EXECUTE-UPDATE-AND-AUDIT
+               IF CURRENT-BALANCE - WITHDRAWAL-AMOUNT >= MINIMUM-BALANCE THEN
+                   PERFORM CHECK-ACCOUNT-TYPE-AND-POST
                ELSE
                    MOVE 'Y' TO BATCH-FAILED-FLAG
+                   MOVE "INSUFFICIENT FUNDS" TO REJECT-REASON
                END-IF
            ELSE
                MOVE 'Y' TO BATCH-FAILED-FLAG
+               MOVE "DB ERROR: BALANCE LOOKUP FAILED" TO REJECT-REASON
+           END-IF.
+
+      *> Savings accounts are capped at a limited number of withdrawals
+      *> per statement cycle (Regulation D style), on top of the
+      *> ordinary minimum-balance rule every account gets.
+       CHECK-ACCOUNT-TYPE-AND-POST.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "SELECT account_type FROM accounts WHERE account_id = "
+               FUNCTION TRIM(TX-ACCOUNT-ID) INTO SQL-LIT.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           MOVE X"00" TO SQL-COMMAND(L + 1:1).
+           CALL "DB_QUERY_SINGLE"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND,
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC.
+           IF RC NOT = 0 THEN
+               MOVE 'Y' TO BATCH-FAILED-FLAG
+               MOVE "DB ERROR: ACCOUNT TYPE LOOKUP FAILED" TO REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE SINGLE-RESULT-BUFFER TO ACCOUNT-TYPE.
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(ACCOUNT-TYPE)) = "SAVINGS" THEN
+               MOVE SPACES TO SQL-COMMAND
+               STRING "SELECT savings_withdrawal_count FROM accounts WHERE account_id = "
+                   FUNCTION TRIM(TX-ACCOUNT-ID) INTO SQL-LIT
+               COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+               MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+               MOVE X"00" TO SQL-COMMAND(L + 1:1)
+               CALL "DB_QUERY_SINGLE"
+                   USING BY VALUE DBH, BY REFERENCE SQL-COMMAND,
+                         BY REFERENCE SINGLE-RESULT-BUFFER
+                   RETURNING RC
+               IF RC NOT = 0 THEN
+                   MOVE 'Y' TO BATCH-FAILED-FLAG
+                   MOVE "DB ERROR: WITHDRAWAL COUNT LOOKUP FAILED" TO REJECT-REASON
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE FUNCTION NUMVAL(SINGLE-RESULT-BUFFER) TO SAVINGS-WITHDRAWAL-COUNT
+               IF SAVINGS-WITHDRAWAL-COUNT >= MAX-SAVINGS-WITHDRAWALS THEN
+                   MOVE 'Y' TO BATCH-FAILED-FLAG
+                   MOVE "SAVINGS WITHDRAWAL LIMIT EXCEEDED" TO REJECT-REASON
+                   EXIT PARAGRAPH
+               END-IF
+               PERFORM EXECUTE-SAVINGS-UPDATE-AND-AUDIT
+           ELSE
+               PERFORM EXECUTE-UPDATE-AND-AUDIT
            END-IF.
 
        EXECUTE-UPDATE-AND-AUDIT.
@@ -95,6 +242,29 @@ IDENTIFICATION DIVISION.
                PERFORM LOG-TRANSACTION
            ELSE
                MOVE 'Y' TO BATCH-FAILED-FLAG
+               MOVE "DB ERROR: UPDATE FAILED" TO REJECT-REASON
+           END-IF.
+
+      *> Decrements balance and advances the savings withdrawal
+      *> counter in the same statement, so the two can't drift apart.
+       EXECUTE-SAVINGS-UPDATE-AND-AUDIT.
+           MOVE SPACES TO SQL-COMMAND.
+           STRING "UPDATE accounts SET balance = balance - "
+               FUNCTION TRIM(TX-AMOUNT)
+               ", savings_withdrawal_count = savings_withdrawal_count + 1"
+               " WHERE account_id = "
+               FUNCTION TRIM(TX-ACCOUNT-ID) INTO SQL-LIT.
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT)).
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L).
+           MOVE X"00" TO SQL-COMMAND(L + 1:1).
+           CALL "DB_EXEC"
+               USING BY VALUE DBH, BY REFERENCE SQL-COMMAND
+               RETURNING RC.
+           IF RC = 0 THEN
+               PERFORM LOG-TRANSACTION
+           ELSE
+               MOVE 'Y' TO BATCH-FAILED-FLAG
+               MOVE "DB ERROR: UPDATE FAILED" TO REJECT-REASON
            END-IF.
 
        LOG-TRANSACTION.
@@ -109,5 +279,17 @@ IDENTIFICATION DIVISION.
                RETURNING RC.
            IF RC NOT = 0 THEN
                MOVE 'Y' TO BATCH-FAILED-FLAG
+               MOVE "DB ERROR: AUDIT LOG FAILED" TO REJECT-REASON
            END-IF.
-           
\ No newline at end of file
+
+      *> Records the offending account, amount and reason before
+      *> MAIN-PROCEDURE rolls the batch back, so the operator can fix
+      *> and resubmit transactions.dat without re-reading the whole file.
+       WRITE-REJECT.
+           MOVE SPACES TO REJECTS-RECORD.
+           STRING FUNCTION TRIM(TX-ACCOUNT-ID) "," FUNCTION TRIM(TX-AMOUNT)
+               "," FUNCTION TRIM(REJECT-REASON)
+               DELIMITED BY SIZE INTO REJECTS-RECORD.
+           OPEN OUTPUT REJECTS-FILE.
+           WRITE REJECTS-RECORD.
+           CLOSE REJECTS-FILE.
