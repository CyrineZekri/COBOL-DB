@@ -1,10 +1,11 @@
+      >>SOURCE FORMAT FREE
        IDENTIFICATION DIVISION.
        PROGRAM-ID. validate-withdrawal.
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT TX-FILE ASSIGN TO "transactions.dat"
+           SELECT TX-FILE ASSIGN TO DYNAMIC TX-FILENAME
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS TX-FILE-STATUS.
 
@@ -15,31 +16,59 @@
 
        WORKING-STORAGE SECTION.
        COPY "dbapi.cpy".
-       01  CONN-LIT             PIC X(200) VALUE "host=localhost dbname=schooldb user=postgres password=postgres".
        01  L                    PIC 9(4) VALUE 0.
+       01  TX-FILENAME          PIC X(256) VALUE "transactions.dat".
+       01  CMD-LINE-ARG         PIC X(256).
        01  TX-FILE-STATUS       PIC XX VALUE "00".
        01  SQL-LIT              PIC X(512).
        01  CLEAN-LINE           PIC X(512).
        01  TX-ACTION            PIC X(32).
        01  TX-ACCOUNT-ID        PIC X(32).
+       01  TX-NAME-OR-TYPE      PIC X(32).
+       01  TX-ACCOUNT           PIC X(32).
        01  TX-AMOUNT            PIC X(32).
        01  AMOUNT-NUM           PIC S9(9)V99    COMP-3.
        01  AMOUNT-DSP           PIC 9(9)V99.
        01  CURRENT-BALANCE      PIC S9(9)V99    COMP-3.
        01  WITHDRAWAL-AMOUNT    PIC S9(9)V99    COMP-3.
+       01  MINIMUM-BALANCE      PIC S9(9)V99    COMP-3 VALUE 25.00.
+       01  EXCEPTION-REASON     PIC X(40).
+       01  ACCOUNT-TYPE         PIC X(20).
+       01  MAX-SAVINGS-WITHDRAWALS PIC 9(4)      COMP-3 VALUE 6.
+       01  SAVINGS-WITHDRAWAL-COUNT PIC 9(4)     COMP-3.
+       01  TRAILER-OK           PIC X VALUE 'Y'.
+       01  TRAILER-FOUND        PIC X VALUE 'N'.
+       01  EXPECTED-COUNT       PIC 9(9) VALUE 0.
+       01  EXPECTED-TOTAL       PIC S9(11)V99 COMP-3 VALUE 0.
+       01  ACTUAL-COUNT         PIC 9(9) VALUE 0.
+       01  ACTUAL-TOTAL         PIC S9(11)V99 COMP-3 VALUE 0.
+       01  TRAILER-FIELDS.
+           05 TRAILER-LIT        PIC X(8).
+           05 TRAILER-COUNT-STR  PIC X(12).
+           05 TRAILER-TOTAL-STR  PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE SPACES TO DB-CONNSTR
-           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(CONN-LIT))
-           MOVE CONN-LIT(1:L) TO DB-CONNSTR(1:L)
-           MOVE X"00" TO DB-CONNSTR(L + 1:1)
+           MOVE SPACES TO CMD-LINE-ARG
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT CMD-LINE-ARG FROM ARGUMENT-VALUE
+           IF FUNCTION TRIM(CMD-LINE-ARG) NOT = SPACES
+               MOVE FUNCTION TRIM(CMD-LINE-ARG) TO TX-FILENAME
+           END-IF
+
+           CALL "get-db-connstr" USING DB-CONNSTR
            CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH
            IF DBH = NULL-PTR
                DISPLAY "Validation FAILED: Database connection error"
                STOP RUN
            END-IF
 
+           PERFORM VALIDATE-TRAILER
+           IF TRAILER-OK NOT = 'Y'
+               CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
+               STOP RUN
+           END-IF
+
            OPEN INPUT TX-FILE
            PERFORM UNTIL TX-FILE-STATUS NOT = "00"
               READ TX-FILE
@@ -49,12 +78,18 @@
                     MOVE TX-RECORD TO CLEAN-LINE
                     INSPECT CLEAN-LINE REPLACING ALL X"0D" BY SPACE
                     INSPECT CLEAN-LINE REPLACING ALL X"0A" BY SPACE
-                    MOVE SPACES TO TX-ACTION TX-ACCOUNT-ID TX-AMOUNT
-                    UNSTRING CLEAN-LINE DELIMITED BY ","
-                       INTO TX-ACTION TX-ACCOUNT-ID TX-AMOUNT
-                    END-UNSTRING
-                    IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION)) = "WITHDRAW"
-                       PERFORM VALIDATE-AND-PROCESS
+                    IF CLEAN-LINE(1:7) = "TRAILER"
+                       MOVE "10" TO TX-FILE-STATUS
+                    ELSE
+                       MOVE SPACES TO TX-ACTION TX-ACCOUNT-ID
+                            TX-NAME-OR-TYPE TX-ACCOUNT TX-AMOUNT
+                       UNSTRING CLEAN-LINE DELIMITED BY ","
+                          INTO TX-ACTION TX-ACCOUNT-ID TX-NAME-OR-TYPE
+                               TX-ACCOUNT TX-AMOUNT
+                       END-UNSTRING
+                       IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION)) = "WITHDRAW"
+                          PERFORM VALIDATE-AND-PROCESS
+                       END-IF
                     END-IF
               END-READ
            END-PERFORM
@@ -63,6 +98,64 @@
            CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
            GOBACK.
 
+      *> Makes a read-only pass over transactions.dat before any DB
+      *> work starts, to confirm the trailer record's declared line
+      *> count and total amount match what is actually in the file.
+       VALIDATE-TRAILER.
+           MOVE 'N' TO TRAILER-FOUND
+           MOVE 0 TO ACTUAL-COUNT
+           MOVE 0 TO ACTUAL-TOTAL
+           OPEN INPUT TX-FILE
+           IF TX-FILE-STATUS NOT = "00"
+               DISPLAY "Validation FAILED: Could not open " FUNCTION TRIM(TX-FILENAME)
+               MOVE 'N' TO TRAILER-OK
+               EXIT PARAGRAPH
+           END-IF
+           PERFORM UNTIL TX-FILE-STATUS NOT = "00"
+               READ TX-FILE
+                   AT END
+                       MOVE "10" TO TX-FILE-STATUS
+                   NOT AT END
+                       MOVE TX-RECORD TO CLEAN-LINE
+                       INSPECT CLEAN-LINE REPLACING ALL X"0D" BY SPACE
+                       INSPECT CLEAN-LINE REPLACING ALL X"0A" BY SPACE
+                       IF CLEAN-LINE(1:7) = "TRAILER"
+                           UNSTRING CLEAN-LINE DELIMITED BY ","
+                               INTO TRAILER-LIT, TRAILER-COUNT-STR, TRAILER-TOTAL-STR
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TRAILER-COUNT-STR))
+                               TO EXPECTED-COUNT
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TRAILER-TOTAL-STR))
+                               TO EXPECTED-TOTAL
+                           MOVE 'Y' TO TRAILER-FOUND
+                       ELSE
+                           ADD 1 TO ACTUAL-COUNT
+                           MOVE SPACES TO TX-ACTION TX-ACCOUNT-ID
+                                TX-NAME-OR-TYPE TX-ACCOUNT TX-AMOUNT
+                           UNSTRING CLEAN-LINE DELIMITED BY ","
+                               INTO TX-ACTION TX-ACCOUNT-ID TX-NAME-OR-TYPE
+                                    TX-ACCOUNT TX-AMOUNT
+                           END-UNSTRING
+                           ADD FUNCTION NUMVAL(FUNCTION TRIM(TX-AMOUNT)) TO ACTUAL-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TX-FILE
+           MOVE "00" TO TX-FILE-STATUS
+
+           IF TRAILER-FOUND NOT = 'Y'
+               DISPLAY "Validation FAILED: " FUNCTION TRIM(TX-FILENAME) " is missing its trailer record"
+               MOVE 'N' TO TRAILER-OK
+           ELSE
+               IF ACTUAL-COUNT NOT = EXPECTED-COUNT
+                       OR ACTUAL-TOTAL NOT = EXPECTED-TOTAL
+                   DISPLAY "Validation FAILED: " FUNCTION TRIM(TX-FILENAME) " trailer mismatch - expected "
+                           EXPECTED-COUNT " records / " EXPECTED-TOTAL
+                           " total, found " ACTUAL-COUNT " records / "
+                           ACTUAL-TOTAL " total. File may be truncated."
+                   MOVE 'N' TO TRAILER-OK
+               END-IF
+           END-IF.
+
        VALIDATE-AND-PROCESS.
            MOVE FUNCTION NUMVAL(FUNCTION TRIM(TX-AMOUNT)) TO AMOUNT-NUM
            MOVE AMOUNT-NUM TO AMOUNT-DSP
@@ -87,16 +180,131 @@
                RETURNING RC
            IF RC NOT = 0
                DISPLAY "Validation FAILED: Unable to read balance for account " FUNCTION TRIM(TX-ACCOUNT-ID)
+               MOVE "DB ERROR: BALANCE LOOKUP FAILED" TO EXCEPTION-REASON
+               PERFORM LOG-EXCEPTION
                EXIT PARAGRAPH
            END-IF
 
            MOVE FUNCTION NUMVAL(SINGLE-RESULT-BUFFER) TO CURRENT-BALANCE
            MOVE AMOUNT-NUM TO WITHDRAWAL-AMOUNT
 
-           IF CURRENT-BALANCE >= WITHDRAWAL-AMOUNT
+           IF CURRENT-BALANCE - WITHDRAWAL-AMOUNT < MINIMUM-BALANCE
+              DISPLAY "Validation FAILED: Insufficient funds for account " FUNCTION TRIM(TX-ACCOUNT-ID)
+              MOVE "INSUFFICIENT FUNDS" TO EXCEPTION-REASON
+              PERFORM LOG-EXCEPTION
+              EXIT PARAGRAPH
+           END-IF
+
+           PERFORM LOOKUP-ACCOUNT-TYPE
+           IF EXCEPTION-REASON = "DB ERROR: ACCOUNT TYPE LOOKUP FAILED"
+              EXIT PARAGRAPH
+           END-IF
+
+           IF FUNCTION UPPER-CASE(FUNCTION TRIM(ACCOUNT-TYPE)) = "SAVINGS"
+              PERFORM CHECK-SAVINGS-WITHDRAWAL-LIMIT
+           ELSE
               PERFORM EXECUTE-UPDATE
+           END-IF.
+
+      *> Savings accounts are capped at a limited number of withdrawals
+      *> per statement cycle (Regulation D style), on top of the
+      *> ordinary minimum-balance rule every account gets.
+       CHECK-SAVINGS-WITHDRAWAL-LIMIT.
+           MOVE SPACES TO SINGLE-RESULT-BUFFER
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "SELECT savings_withdrawal_count FROM accounts WHERE account_id = "
+              FUNCTION TRIM(TX-ACCOUNT-ID)
+              "::bigint"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC
+           IF RC NOT = 0
+              DISPLAY "Validation FAILED: Unable to read withdrawal count for account " FUNCTION TRIM(TX-ACCOUNT-ID)
+              MOVE "DB ERROR: WITHDRAWAL COUNT LOOKUP FAILED" TO EXCEPTION-REASON
+              PERFORM LOG-EXCEPTION
+              EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(SINGLE-RESULT-BUFFER) TO SAVINGS-WITHDRAWAL-COUNT
+
+           IF SAVINGS-WITHDRAWAL-COUNT >= MAX-SAVINGS-WITHDRAWALS
+              DISPLAY "Validation FAILED: Savings withdrawal limit reached for account " FUNCTION TRIM(TX-ACCOUNT-ID)
+              MOVE "SAVINGS WITHDRAWAL LIMIT EXCEEDED" TO EXCEPTION-REASON
+              PERFORM LOG-EXCEPTION
            ELSE
-              DISPLAY "Validation FAILED: Insufficient funds for account " FUNCTION TRIM(TX-ACCOUNT-ID)
+              PERFORM EXECUTE-SAVINGS-UPDATE
+           END-IF.
+
+      *> Looks up the account's type so VALIDATE-AND-PROCESS can tell a
+      *> savings account (withdrawal-count limited) from a checking
+      *> account (balance rule only).
+       LOOKUP-ACCOUNT-TYPE.
+           MOVE SPACES TO EXCEPTION-REASON
+           MOVE SPACES TO SINGLE-RESULT-BUFFER
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "SELECT account_type FROM accounts WHERE account_id = "
+              FUNCTION TRIM(TX-ACCOUNT-ID)
+              "::bigint"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL STATIC "DB_QUERY_SINGLE"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+                     BY REFERENCE SINGLE-RESULT-BUFFER
+               RETURNING RC
+           IF RC NOT = 0
+              DISPLAY "Validation FAILED: Unable to read account type for account " FUNCTION TRIM(TX-ACCOUNT-ID)
+              MOVE "DB ERROR: ACCOUNT TYPE LOOKUP FAILED" TO EXCEPTION-REASON
+              PERFORM LOG-EXCEPTION
+           ELSE
+              MOVE SINGLE-RESULT-BUFFER TO ACCOUNT-TYPE
+           END-IF.
+
+      *> Decrements balance and advances the savings withdrawal
+      *> counter in the same statement, so the two can't drift apart.
+       EXECUTE-SAVINGS-UPDATE.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "UPDATE accounts SET balance = balance - "
+              FUNCTION TRIM(TX-AMOUNT)
+              ", savings_withdrawal_count = savings_withdrawal_count + 1"
+              " WHERE account_id = "
+              FUNCTION TRIM(TX-ACCOUNT-ID)
+              "::bigint"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL STATIC "DB_EXEC"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING RC
+           IF RC = 0
+              DISPLAY "Validation PASSED: Withdrawal of " FUNCTION TRIM(TX-AMOUNT)
+                      " from account " FUNCTION TRIM(TX-ACCOUNT-ID) " successful."
+           ELSE
+              DISPLAY "Validation FAILED: Database update error for account " FUNCTION TRIM(TX-ACCOUNT-ID)
+              MOVE "DB ERROR: UPDATE FAILED" TO EXCEPTION-REASON
+              PERFORM LOG-EXCEPTION
            END-IF.
 
        EXECUTE-UPDATE.
@@ -123,4 +331,29 @@
                       " from account " FUNCTION TRIM(TX-ACCOUNT-ID) " successful."
            ELSE
               DISPLAY "Validation FAILED: Database update error for account " FUNCTION TRIM(TX-ACCOUNT-ID)
+              MOVE "DB ERROR: UPDATE FAILED" TO EXCEPTION-REASON
+              PERFORM LOG-EXCEPTION
            END-IF.
+
+      *> Records a failed validation in the WITHDRAWAL-EXCEPTIONS table
+      *> so customer-service can look up why a withdrawal was declined
+      *> without pulling the job log.
+       LOG-EXCEPTION.
+           MOVE SPACES TO SQL-COMMAND
+           MOVE SPACES TO SQL-LIT
+           STRING
+              "INSERT INTO withdrawal_exceptions"
+              " (account_id, amount, reason, occurred_at) VALUES ("
+              FUNCTION TRIM(TX-ACCOUNT-ID) "::bigint, "
+              FUNCTION TRIM(TX-AMOUNT) ", '"
+              FUNCTION TRIM(EXCEPTION-REASON) "', CURRENT_TIMESTAMP)"
+              INTO SQL-LIT
+           END-STRING
+           COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+           MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+           MOVE X"00" TO SQL-COMMAND(L + 1:1)
+
+           CALL STATIC "DB_EXEC"
+               USING BY VALUE DBH
+                     BY REFERENCE SQL-COMMAND
+               RETURNING RC.
