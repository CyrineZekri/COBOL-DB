@@ -0,0 +1,292 @@
+      >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconciliation-report.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TX-FILE ASSIGN TO DYNAMIC TX-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TX-FILE.
+       01  TX-RECORD            PIC X(200).
+       WORKING-STORAGE SECTION.
+       COPY "dbapi.cpy".
+       01  L PIC 9(4) VALUE 0.
+       01  TX-FILENAME PIC X(256) VALUE "transactions.dat".
+       01  CMD-LINE-ARG PIC X(256).
+       01  TX-FILE-STATUS PIC XX.
+       01  SQL-LIT PIC X(200).
+       01  TRAILER-OK PIC X VALUE 'Y'.
+       01  TRAILER-FOUND PIC X VALUE 'N'.
+       01  EXPECTED-COUNT PIC 9(9) VALUE 0.
+       01  EXPECTED-TOTAL PIC S9(11)V99 COMP-3 VALUE 0.
+       01  ACTUAL-COUNT PIC 9(9) VALUE 0.
+       01  ACTUAL-TOTAL PIC S9(11)V99 COMP-3 VALUE 0.
+       01  TRAILER-FIELDS.
+           05 TRAILER-LIT        PIC X(8).
+           05 TRAILER-COUNT-STR  PIC X(12).
+           05 TRAILER-TOTAL-STR  PIC X(20).
+       01  TX-DATA.
+           05 TX-ACTION         PIC X(8).
+           05 TX-ID             PIC X(4).
+           05 TX-NAME-OR-TYPE   PIC X(20).
+           05 TX-ACCOUNT        PIC X(4).
+           05 TX-AMOUNT         PIC X(10).
+       01  TX-AMOUNT-NUM        PIC S9(9)V99 COMP-3.
+
+      *> Per-account net effect accumulated from today's transactions.dat,
+      *> to be compared against the account's current balance.
+       01  ACCOUNT-COUNT         PIC 9(4) VALUE 0.
+       01  ACCOUNT-TABLE.
+           05 ACCOUNT-ENTRY OCCURS 2000 TIMES INDEXED BY ACCT-IDX.
+               10 ACCT-ID         PIC X(4).
+               10 ACCT-NET-EFFECT PIC S9(9)V99 COMP-3.
+       01  SEARCH-ACCT-ID         PIC X(4).
+       01  FOUND-IDX             PIC 9(4).
+       01  DB-BALANCE            PIC S9(9)V99 COMP-3.
+       01  MISMATCH-COUNT        PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           MOVE SPACES TO CMD-LINE-ARG.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT CMD-LINE-ARG FROM ARGUMENT-VALUE.
+           IF FUNCTION TRIM(CMD-LINE-ARG) NOT = SPACES THEN
+               MOVE FUNCTION TRIM(CMD-LINE-ARG) TO TX-FILENAME
+           END-IF.
+
+           CALL "get-db-connstr" USING DB-CONNSTR.
+           CALL STATIC "DB_CONNECT" USING DB-CONNSTR RETURNING DBH.
+           IF DBH = NULL-PTR THEN
+               DISPLAY "RECONCILIATION FAILED: Database connection error"
+               STOP RUN
+           END-IF.
+
+           PERFORM VALIDATE-TRAILER.
+           IF TRAILER-OK NOT = 'Y' THEN
+               CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC
+               STOP RUN
+           END-IF.
+
+           PERFORM BUILD-NET-EFFECTS.
+           PERFORM COMPARE-TO-DATABASE.
+
+           DISPLAY "Reconciliation complete: " ACCOUNT-COUNT
+                   " account(s) checked, " MISMATCH-COUNT " mismatch(es).".
+
+           CALL STATIC "DB_DISCONNECT" USING BY VALUE DBH RETURNING RC.
+           GOBACK.
+
+      *> Makes a read-only pass over transactions.dat before any work
+      *> starts, to confirm the trailer record's declared line count
+      *> and total amount match what is actually in the file.
+       VALIDATE-TRAILER.
+           MOVE 'N' TO TRAILER-FOUND.
+           MOVE 0 TO ACTUAL-COUNT.
+           MOVE 0 TO ACTUAL-TOTAL.
+           OPEN INPUT TX-FILE.
+           IF TX-FILE-STATUS NOT = "00" THEN
+               DISPLAY "RECONCILIATION FAILED: Could not open " FUNCTION TRIM(TX-FILENAME)
+               MOVE 'N' TO TRAILER-OK
+               EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL TX-FILE-STATUS NOT = "00"
+               READ TX-FILE
+                   AT END
+                       SET TX-FILE-STATUS TO "10"
+                   NOT AT END
+                       IF TX-RECORD(1:7) = "TRAILER" THEN
+                           UNSTRING TX-RECORD DELIMITED BY ","
+                               INTO TRAILER-LIT, TRAILER-COUNT-STR, TRAILER-TOTAL-STR
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TRAILER-COUNT-STR))
+                               TO EXPECTED-COUNT
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TRAILER-TOTAL-STR))
+                               TO EXPECTED-TOTAL
+                           MOVE 'Y' TO TRAILER-FOUND
+                       ELSE
+                           ADD 1 TO ACTUAL-COUNT
+                           UNSTRING TX-RECORD DELIMITED BY ","
+                               INTO TX-ACTION, TX-ID, TX-NAME-OR-TYPE,
+                                    TX-ACCOUNT, TX-AMOUNT
+                           ADD FUNCTION NUMVAL(FUNCTION TRIM(TX-AMOUNT)) TO ACTUAL-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TX-FILE.
+           MOVE "00" TO TX-FILE-STATUS.
+
+           IF TRAILER-FOUND NOT = 'Y' THEN
+               DISPLAY "RECONCILIATION FAILED: " FUNCTION TRIM(TX-FILENAME) " is missing its trailer record"
+               MOVE 'N' TO TRAILER-OK
+           ELSE
+               IF ACTUAL-COUNT NOT = EXPECTED-COUNT
+                       OR ACTUAL-TOTAL NOT = EXPECTED-TOTAL THEN
+                   DISPLAY "RECONCILIATION FAILED: " FUNCTION TRIM(TX-FILENAME) " trailer mismatch - expected "
+                           EXPECTED-COUNT " records / " EXPECTED-TOTAL
+                           " total, found " ACTUAL-COUNT " records / "
+                           ACTUAL-TOTAL " total. File may be truncated."
+                   MOVE 'N' TO TRAILER-OK
+               END-IF
+           END-IF.
+
+      *> Reads transactions.dat again and builds, per account, the net
+      *> change today's postings should have produced: INSERT opens the
+      *> account at its starting amount, UPDATE adds or subtracts a
+      *> deposit/withdrawal, TRANSFER debits one account and credits
+      *> the other. Mirrors process-transactions.cob's own postings so
+      *> the two stay in sync.
+       BUILD-NET-EFFECTS.
+           MOVE 0 TO ACCOUNT-COUNT.
+           OPEN INPUT TX-FILE.
+           PERFORM UNTIL TX-FILE-STATUS NOT = "00"
+               READ TX-FILE
+                   AT END
+                       SET TX-FILE-STATUS TO "10"
+                   NOT AT END
+                       IF TX-RECORD(1:7) NOT = "TRAILER" THEN
+                           UNSTRING TX-RECORD DELIMITED BY ","
+                               INTO TX-ACTION, TX-ID, TX-NAME-OR-TYPE,
+                                    TX-ACCOUNT, TX-AMOUNT
+                           MOVE FUNCTION NUMVAL(FUNCTION TRIM(TX-AMOUNT)) TO TX-AMOUNT-NUM
+                           EVALUATE FUNCTION UPPER-CASE(FUNCTION TRIM(TX-ACTION))
+                               WHEN "INSERT"
+                                   PERFORM APPLY-NET-EFFECT-TO-ACCOUNT
+                               WHEN "UPDATE"
+                                   IF FUNCTION UPPER-CASE(FUNCTION TRIM(TX-NAME-OR-TYPE)) = "DEPOSIT" THEN
+                                       MOVE TX-ID TO TX-ACCOUNT
+                                       PERFORM APPLY-NET-EFFECT-TO-ACCOUNT
+                                   ELSE
+                                       MOVE TX-ID TO TX-ACCOUNT
+                                       COMPUTE TX-AMOUNT-NUM = TX-AMOUNT-NUM * -1
+                                       PERFORM APPLY-NET-EFFECT-TO-ACCOUNT
+                                   END-IF
+                               WHEN "TRANSFER"
+                                   PERFORM APPLY-TRANSFER-EFFECT
+                               WHEN "CLOSE"
+                                   PERFORM APPLY-CLOSE-EFFECT
+                           END-EVALUATE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE TX-FILE.
+           MOVE "00" TO TX-FILE-STATUS.
+
+      *> TRANSFER touches two accounts (TX-ID debited, TX-ACCOUNT
+      *> credited), so it applies both legs instead of routing through
+      *> APPLY-NET-EFFECT-TO-ACCOUNT's single TX-ACCOUNT/TX-AMOUNT-NUM.
+       APPLY-TRANSFER-EFFECT.
+           MOVE TX-ID TO SEARCH-ACCT-ID.
+           PERFORM FIND-OR-ADD-ACCOUNT.
+           IF FOUND-IDX NOT = 0 THEN
+               COMPUTE ACCT-NET-EFFECT(FOUND-IDX) =
+                   ACCT-NET-EFFECT(FOUND-IDX) - TX-AMOUNT-NUM
+           END-IF.
+
+           MOVE TX-ACCOUNT TO SEARCH-ACCT-ID.
+           PERFORM FIND-OR-ADD-ACCOUNT.
+           IF FOUND-IDX NOT = 0 THEN
+               COMPUTE ACCT-NET-EFFECT(FOUND-IDX) =
+                   ACCT-NET-EFFECT(FOUND-IDX) + TX-AMOUNT-NUM
+           END-IF.
+
+       APPLY-NET-EFFECT-TO-ACCOUNT.
+           MOVE TX-ACCOUNT TO SEARCH-ACCT-ID.
+           PERFORM FIND-OR-ADD-ACCOUNT.
+           IF FOUND-IDX NOT = 0 THEN
+               COMPUTE ACCT-NET-EFFECT(FOUND-IDX) =
+                   ACCT-NET-EFFECT(FOUND-IDX) + TX-AMOUNT-NUM
+           END-IF.
+
+      *> CLOSE zeroes TX-ID out: whatever net effect it had built up so
+      *> far this run is what process-transactions.cob would have swept
+      *> to TX-ACCOUNT (when given), then marked TX-ID closed at zero.
+      *> Like the rest of this report, this only reconciles cleanly when
+      *> the account's whole history is in today's file - a CLOSE that
+      *> sweeps a balance carried over from an earlier day will show a
+      *> mismatch here, the same limitation already noted for TRANSFER
+      *> and UPDATE above.
+       APPLY-CLOSE-EFFECT.
+           MOVE TX-ID TO SEARCH-ACCT-ID.
+           PERFORM FIND-OR-ADD-ACCOUNT.
+           IF FOUND-IDX NOT = 0 THEN
+               IF FUNCTION TRIM(TX-ACCOUNT) NOT = SPACES THEN
+                   MOVE ACCT-NET-EFFECT(FOUND-IDX) TO TX-AMOUNT-NUM
+                   MOVE TX-ACCOUNT TO SEARCH-ACCT-ID
+                   PERFORM FIND-OR-ADD-ACCOUNT
+                   IF FOUND-IDX NOT = 0 THEN
+                       COMPUTE ACCT-NET-EFFECT(FOUND-IDX) =
+                           ACCT-NET-EFFECT(FOUND-IDX) + TX-AMOUNT-NUM
+                   END-IF
+               END-IF
+               MOVE TX-ID TO SEARCH-ACCT-ID
+               PERFORM FIND-OR-ADD-ACCOUNT
+               IF FOUND-IDX NOT = 0 THEN
+                   MOVE 0 TO ACCT-NET-EFFECT(FOUND-IDX)
+               END-IF
+           END-IF.
+
+      *> Linear lookup into ACCOUNT-TABLE by SEARCH-ACCT-ID; appends a
+      *> new zero-effect entry when the account hasn't been seen yet
+      *> this run. The table size is a generous daily-volume estimate;
+      *> if a feed somehow has more distinct accounts than that,
+      *> FOUND-IDX comes back 0 as a genuine skip sentinel - every
+      *> caller must check for it rather than posting an overflow
+      *> account's amounts into some other account's slot - and a
+      *> warning is displayed so nothing is silently folded into an
+      *> unrelated account's tally.
+       FIND-OR-ADD-ACCOUNT.
+           MOVE 0 TO FOUND-IDX.
+           PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                   UNTIL ACCT-IDX > ACCOUNT-COUNT
+               IF ACCT-ID(ACCT-IDX) = SEARCH-ACCT-ID THEN
+                   MOVE ACCT-IDX TO FOUND-IDX
+               END-IF
+           END-PERFORM.
+           IF FOUND-IDX = 0 THEN
+               IF ACCOUNT-COUNT >= 2000 THEN
+                   DISPLAY "WARNING: account table full, skipping account "
+                           FUNCTION TRIM(SEARCH-ACCT-ID)
+               ELSE
+                   ADD 1 TO ACCOUNT-COUNT
+                   MOVE SEARCH-ACCT-ID TO ACCT-ID(ACCOUNT-COUNT)
+                   MOVE 0 TO ACCT-NET-EFFECT(ACCOUNT-COUNT)
+                   MOVE ACCOUNT-COUNT TO FOUND-IDX
+               END-IF
+           END-IF.
+
+      *> Looks up each touched account's current balance and flags any
+      *> account where today's net effect doesn't match what the
+      *> balance actually reflects - a bad run or an off-system DB fix.
+       COMPARE-TO-DATABASE.
+           MOVE 0 TO MISMATCH-COUNT.
+           PERFORM VARYING ACCT-IDX FROM 1 BY 1
+                   UNTIL ACCT-IDX > ACCOUNT-COUNT
+               MOVE SPACES TO SINGLE-RESULT-BUFFER
+               MOVE SPACES TO SQL-COMMAND
+               MOVE SPACES TO SQL-LIT
+               STRING "SELECT balance FROM accounts WHERE account_id = "
+                   FUNCTION TRIM(ACCT-ID(ACCT-IDX)) INTO SQL-LIT
+               COMPUTE L = FUNCTION LENGTH(FUNCTION TRIM(SQL-LIT))
+               MOVE SQL-LIT(1:L) TO SQL-COMMAND(1:L)
+               MOVE X"00" TO SQL-COMMAND(L + 1:1)
+               CALL STATIC "DB_QUERY_SINGLE"
+                   USING BY VALUE DBH, BY REFERENCE SQL-COMMAND,
+                         BY REFERENCE SINGLE-RESULT-BUFFER
+                   RETURNING RC
+               IF RC NOT = 0 THEN
+                   DISPLAY "MISMATCH: account " FUNCTION TRIM(ACCT-ID(ACCT-IDX))
+                           " - unable to read balance from database"
+                   ADD 1 TO MISMATCH-COUNT
+               ELSE
+                   MOVE FUNCTION NUMVAL(SINGLE-RESULT-BUFFER) TO DB-BALANCE
+                   IF DB-BALANCE NOT = ACCT-NET-EFFECT(ACCT-IDX) THEN
+                       DISPLAY "MISMATCH: account " FUNCTION TRIM(ACCT-ID(ACCT-IDX))
+                               " - net effect from transactions.dat "
+                               ACCT-NET-EFFECT(ACCT-IDX)
+                               " does not match current balance " DB-BALANCE
+                       ADD 1 TO MISMATCH-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM.
